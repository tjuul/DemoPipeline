@@ -0,0 +1,470 @@
+000010 Identification division.                                         00001000
+000020 Program-id.   XaRsDrv.                                           00002000
+000030 Author.       Risk Engineering.                                  00003000
+000040* -------------------------------------------------------------   00004000
+000050* Nightly batch driver.  Reads the customer master file record    00005000
+000060* by record, loads the rate table once, calls XaRisCal's          00006000
+000070* CalculateRisc for every customer, and produces the daily risk   00007000
+000080* report plus the rating exception report, audit log, risk        00008000
+000090* history file and batch control totals.  Supports                00009000
+000100* checkpoint/restart so a failed run does not have to re-rate     00010000
+000110* the whole book.                                                 00011000
+000120* -------------------------------------------------------------   00012000
+000130 environment division.                                            00013000
+000140 Input-Output section.                                            00014000
+000150 File-control.                                                    00015000
+000160     select Customer-Master-File assign to CustMstDd              00016000
+000170         organization is line sequential                          00017000
+000180         file status is Ws-Cm-File-Status.                        00018000
+000190                                                                  00019000
+000200     select Risk-Report-File assign to RiskRptDd                  00020000
+000210         organization is line sequential                          00021000
+000220         file status is Ws-Rr-File-Status.                        00022000
+000230                                                                  00023000
+000240     select Exception-Report-File assign to XcptRptDd             00024000
+000250         organization is line sequential                          00025000
+000260         file status is Ws-Xr-File-Status.                        00026000
+000270                                                                  00027000
+000280     select Audit-Log-File assign to AuditLogDd                   00028000
+000290         organization is line sequential                          00029000
+000300         file status is Ws-Au-File-Status.                        00030000
+000310                                                                  00031000
+000320     select History-File assign to HistFileDd                     00032000
+000330         organization is indexed                                  00033000
+000340         access mode is dynamic                                   00034000
+000350         record key is Hi-Hist-Key                                00035000
+000360         file status is Ws-Hi-File-Status.                        00036000
+000370                                                                  00037000
+000380     select Override-File assign to OvrdFileDd                    00038000
+000390         organization is indexed                                  00039000
+000400         access mode is dynamic                                   00040000
+000410         record key is Ov-Cust-Id                                 00041000
+000420         file status is Ws-Ov-File-Status.                        00042000
+000430                                                                  00043000
+000440     select Control-Total-File assign to CtlTotDd                 00044000
+000450         organization is line sequential                          00045000
+000460         file status is Ws-Ct-File-Status.                        00046000
+000470                                                                  00047000
+000480     select Checkpoint-File assign to CkptFileDd                  00048000
+000490         organization is line sequential                          00049000
+000500         file status is Ws-Ck-File-Status.                        00050000
+000510                                                                  00051000
+000520 Data Division.                                                   00052000
+000530 File Section.                                                    00053000
+000540 Fd  Customer-Master-File.                                        00054000
+000550 copy CUSTREC.                                                    00055000
+000560                                                                  00056000
+000570 Fd  Risk-Report-File.                                            00057000
+000580 copy RISKREC.                                                    00058000
+000590                                                                  00059000
+000600 Fd  Exception-Report-File.                                       00060000
+000610 copy XCPTREC.                                                    00061000
+000620                                                                  00062000
+000630 Fd  Audit-Log-File.                                              00063000
+000640 copy AUDITREC.                                                   00064000
+000650                                                                  00065000
+000660 Fd  History-File.                                                00066000
+000670 copy HISTREC.                                                    00067000
+000680                                                                  00068000
+000690 Fd  Override-File.                                               00069000
+000700 copy OVRDREC.                                                    00070000
+000710                                                                  00071000
+000720 Fd  Control-Total-File.                                          00072000
+000730 copy CTLTOTREC.                                                  00073000
+000740                                                                  00074000
+000750 Fd  Checkpoint-File.                                             00075000
+000760 copy CKPTREC.                                                    00076000
+000770                                                                  00077000
+000780 Working-Storage Section.                                         00078000
+000790 01  Ws-Cm-File-Status           pic x(02).                       00079000
+000800     88  Ws-Cm-File-Ok               value "00".                  00080000
+000810 01  Ws-Rr-File-Status           pic x(02).                       00081000
+000820     88  Ws-Rr-File-Ok               value "00".                  00082000
+000830 01  Ws-Xr-File-Status           pic x(02).                       00083000
+000840     88  Ws-Xr-File-Ok               value "00".                  00084000
+000850 01  Ws-Au-File-Status           pic x(02).                       00085000
+000860     88  Ws-Au-File-Ok               value "00".                  00086000
+000870 01  Ws-Hi-File-Status           pic x(02).                       00087000
+000880     88  Ws-Hi-File-Ok               value "00".                  00088000
+000890 01  Ws-Ov-File-Status           pic x(02).                       00089000
+000900     88  Ws-Ov-File-Ok               value "00".                  00090000
+000910 01  Ws-Ov-File-Present          pic x(01) value "N".             00091000
+000920     88  Ws-Ov-On-File               value "Y".                   00092000
+000930 01  Ws-Ct-File-Status           pic x(02).                       00093000
+000940     88  Ws-Ct-File-Ok               value "00".                  00094000
+000950 01  Ws-Ck-File-Status           pic x(02).                       00095000
+000960     88  Ws-Ck-File-Ok               value "00".                  00096000
+000970                                                                  00097000
+000980 01  Ws-Eof-Switch                pic x(01) value "N".            00098000
+000990     88  Ws-At-Eof                    value "Y".                  00099000
+001000                                                                  00100000
+001010 01  Ws-Rate-Load-Status          pic x(01).                      00101000
+001020     88  Ws-Rate-Load-Ok              value "Y".                  00102000
+001030                                                                  00103000
+001040 copy RATETAB.                                                    00104000
+001050 copy TIERBAND.                                                   00105000
+001060                                                                  00106000
+001070 01  Ws-Run-Date                  pic 9(08).                      00107000
+001080                                                                  00108000
+001090* -------------------------------------------------------------   00109000
+001100* Checkpoint/restart controls.  Ck-Checkpoint-Interval is how     00110000
+001110* often (in records) the driver saves its position.               00111000
+001120* -------------------------------------------------------------   00112000
+001130 01  Ws-Checkpoint-Interval       pic 9(09) value 100.            00113000
+001140 01  Ws-Records-Since-Checkpoint  pic 9(09) value zero.           00114000
+001150 01  Ws-Restart-Cust-Id           pic 9(06) value zero.           00115000
+001160 01  Ws-Restarting-Switch         pic x(01) value "N".            00116000
+001170     88  Ws-Is-Restarting             value "Y".                  00117000
+001180                                                                  00118000
+001190* -------------------------------------------------------------   00119000
+001200* Control totals accumulated while reading input and while        00120000
+001210* writing the risk and exception reports, for the                 00121000
+001220* reconciliation step.  Out + Exception must equal In.            00122000
+001230* -------------------------------------------------------------   00123000
+001240 01  Ws-In-Record-Count           pic 9(09) value zero.           00124000
+001250 01  Ws-In-Hash-Total             pic 9(12) value zero.           00125000
+001260 01  Ws-Out-Record-Count          pic 9(09) value zero.           00126000
+001270 01  Ws-Out-Hash-Total            pic 9(12) value zero.           00127000
+001280 01  Ws-Exception-Record-Count    pic 9(09) value zero.           00128000
+001290 01  Ws-Exception-Hash-Total      pic 9(12) value zero.           00129000
+001300                                                                  00130000
+001310 01  Ws-Has-Override              pic x(01) value "N".            00131000
+001320     88  Ws-Override-Found            value "Y".                  00132000
+001330 01  Ws-Override-Risc             pic 9(05).                      00133000
+001340                                                                  00134000
+001350 01  Ws-Import-Export-Area.                                       00135000
+001360     03  Ws-Import.                                               00136000
+001370         05  Ws-Age               pic 9(03).                      00137000
+001380         05  Ws-Smoker-Status     pic x(01).                      00138000
+001390         05  Ws-Occupation-Class  pic 9(02).                      00139000
+001400         05  Ws-Precond-Flag      pic x(01).                      00140000
+001410     03  Ws-Export.                                               00141000
+001420         05  Ws-Risc              pic 9(05).                      00142000
+001430         05  Ws-Risk-Tier         pic x(06).                      00143000
+001440         05  Ws-Premium-Loading   pic 9(03).                      00144000
+001450         05  Ws-Exception-Flag    pic x(01).                      00145000
+001460                                                                  00146000
+001470 Procedure division.                                              00147000
+001480                                                                  00148000
+001490 Main section.                                                    00149000
+001500                                                                  00150000
+001510     Perform InitRun.                                             00151000
+001520     Perform ProcessCustomerFile.                                 00152000
+001530     Perform Finalize.                                            00153000
+001540     Goback.                                                      00154000
+001550                                                                  00155000
+001560 InitRun Section.                                                 00156000
+001570                                                                  00157000
+001580     Accept Ws-Run-Date from date YYYYMMDD.                       00158000
+001590                                                                  00159000
+001600     call "XaRtLoad" using Rate-Table Ws-Rate-Load-Status.        00160000
+001610     if not Ws-Rate-Load-Ok                                       00161000
+001620        Display "XARSDRV: rate table load failed, run aborted."   00162000
+001630        Goback                                                    00163000
+001640     end-if                                                       00164000
+001650                                                                  00165000
+001660     perform ReadCheckpoint.                                      00166000
+001670                                                                  00167000
+001680     open input Customer-Master-File.                             00168000
+001690     if not Ws-Cm-File-Ok                                         00169000
+001700        Display "XARSDRV: customer master open failed, "          00170000
+001710                "run aborted."                                    00171000
+001720        Goback                                                    00172000
+001730     end-if                                                       00173000
+001740                                                                  00174000
+001750     if Ws-Is-Restarting                                          00175000
+001760        open extend Risk-Report-File                              00176000
+001770        if not Ws-Rr-File-Ok                                      00177000
+001780           open output Risk-Report-File                           00178000
+001790        end-if                                                    00179000
+001800     else                                                         00180000
+001810        open output Risk-Report-File                              00181000
+001820     end-if                                                       00182000
+001830     if not Ws-Rr-File-Ok                                         00183000
+001840        Display "XARSDRV: risk report file open failed, "         00184000
+001850                "run aborted."                                    00185000
+001860        Goback                                                    00186000
+001870     end-if                                                       00187000
+001880                                                                  00188000
+001890     if Ws-Is-Restarting                                          00189000
+001900        open extend Exception-Report-File                         00190000
+001910        if not Ws-Xr-File-Ok                                      00191000
+001920           open output Exception-Report-File                      00192000
+001930        end-if                                                    00193000
+001940     else                                                         00194000
+001950        open output Exception-Report-File                         00195000
+001960     end-if                                                       00196000
+001970     if not Ws-Xr-File-Ok                                         00197000
+001980        Display "XARSDRV: exception report file open failed, "    00198000
+001990                "run aborted."                                    00199000
+002000        Goback                                                    00200000
+002010     end-if                                                       00201000
+002020                                                                  00202000
+002030     open extend Audit-Log-File.                                  00203000
+002040     if not Ws-Au-File-Ok                                         00204000
+002050        open output Audit-Log-File                                00205000
+002060     end-if                                                       00206000
+002070     if not Ws-Au-File-Ok                                         00207000
+002080        Display "XARSDRV: audit log file open failed, "           00208000
+002090                "run aborted."                                    00209000
+002100        Goback                                                    00210000
+002110     end-if                                                       00211000
+002120                                                                  00212000
+002130     open i-o History-File.                                       00213000
+002140     if not Ws-Hi-File-Ok                                         00214000
+002150        open output History-File                                  00215000
+002160        close History-File                                        00216000
+002170        open i-o History-File                                     00217000
+002180     end-if                                                       00218000
+002190     if not Ws-Hi-File-Ok                                         00219000
+002200        Display "XARSDRV: history file open failed, "             00220000
+002210                "run aborted."                                    00221000
+002220        Goback                                                    00222000
+002230     end-if                                                       00223000
+002240                                                                  00224000
+002250     open input Override-File.                                    00225000
+002260     if Ws-Ov-File-Ok                                             00226000
+002270        Move "Y" to Ws-Ov-File-Present                            00227000
+002280     end-if                                                       00228000
+002290     .                                                            00229000
+002300                                                                  00230000
+002310 ProcessCustomerFile Section.                                     00231000
+002320                                                                  00232000
+002330     perform until Ws-At-Eof                                      00233000
+002340         read Customer-Master-File                                00234000
+002350             at end                                               00235000
+002360                 Move "Y" to Ws-Eof-Switch                        00236000
+002370             not at end                                           00237000
+002380                 perform ProcessOneCustomer                       00238000
+002390         end-read                                                 00239000
+002400     end-perform                                                  00240000
+002410     .                                                            00241000
+002420                                                                  00242000
+002430 ProcessOneCustomer Section.                                      00243000
+002440                                                                  00244000
+002450     if Ws-Is-Restarting and Cm-Cust-Id <= Ws-Restart-Cust-Id     00245000
+002460        continue                                                  00246000
+002470     else                                                         00247000
+002480        if Ws-Is-Restarting                                       00248000
+002490           Move "N" to Ws-Restarting-Switch                       00249000
+002500        end-if                                                    00250000
+002510                                                                  00251000
+002520        add 1 to Ws-In-Record-Count                               00252000
+002530        compute Ws-In-Hash-Total = Ws-In-Hash-Total + Cm-Age      00253000
+002540                                                                  00254000
+002550        Move Cm-Age               to Ws-Age                       00255000
+002560        Move Cm-Smoker-Status     to Ws-Smoker-Status             00256000
+002570        Move Cm-Occupation-Class  to Ws-Occupation-Class          00257000
+002580        Move Cm-Precond-Flag      to Ws-Precond-Flag              00258000
+002590                                                                  00259000
+002600        call "XaRisCal" using Ws-Import Ws-Export Rate-Table      00260000
+002610                                                                  00261000
+002620        perform WriteAuditRecord                                  00262000
+002630        perform CheckOverride                                     00263000
+002640                                                                  00264000
+002650        if Ws-Exception-Flag = "Y" and not Ws-Override-Found      00265000
+002660           perform WriteExceptionRecord                           00266000
+002670        else                                                      00267000
+002680           perform WriteRiskReportRecord                          00268000
+002690           perform WriteHistoryRecord                             00269000
+002700        end-if                                                    00270000
+002710                                                                  00271000
+002720        perform MaybeCheckpoint                                   00272000
+002730     end-if                                                       00273000
+002740     .                                                            00274000
+002750                                                                  00275000
+002760 WriteAuditRecord Section.                                        00276000
+002770                                                                  00277000
+002780     Move Cm-Cust-Id  to Au-Cust-Id.                              00278000
+002790     Move Cm-Age      to Au-Input-Age.                            00279000
+002800     Move Ws-Risc     to Au-Computed-Risc.                        00280000
+002810     Move Ws-Run-Date to Au-Run-Date.                             00281000
+002820     write Audit-Log-Record                                       00282000
+002830     .                                                            00283000
+002840                                                                  00284000
+002850 CheckOverride Section.                                           00285000
+002860                                                                  00286000
+002870     Move "N" to Ws-Has-Override.                                 00287000
+002880                                                                  00288000
+002890     if Ws-Ov-On-File                                             00289000
+002900        Move Cm-Cust-Id to Ov-Cust-Id                             00290000
+002910        read Override-File                                        00291000
+002920            key is Ov-Cust-Id                                     00292000
+002930            invalid key                                           00293000
+002940                continue                                          00294000
+002950            not invalid key                                       00295000
+002960                Move "Y" to Ws-Has-Override                       00296000
+002970                Move Ov-Override-Risc to Ws-Override-Risc         00297000
+002980        end-read                                                  00298000
+002990     end-if                                                       00299000
+003000     .                                                            00300000
+003010                                                                  00301000
+003020 WriteExceptionRecord Section.                                    00302000
+003030                                                                  00303000
+003040     Move Cm-Cust-Id to Xr-Cust-Id.                               00304000
+003050     Move Cm-Age     to Xr-Age.                                   00305000
+003060     Move "Age did not match any rate band"                       00306000
+003070             to Xr-Reason.                                        00307000
+003080     write Exception-Report-Record.                               00308000
+003090                                                                  00309000
+003100     add 1 to Ws-Exception-Record-Count.                          00310000
+003110     compute Ws-Exception-Hash-Total =                            00311000
+003120             Ws-Exception-Hash-Total + Cm-Age                     00312000
+003130     .                                                            00313000
+003140                                                                  00314000
+003150 WriteRiskReportRecord Section.                                   00315000
+003160                                                                  00316000
+003170     Move Cm-Cust-Id      to Rr-Cust-Id.                          00317000
+003180     Move Cm-Age          to Rr-Age.                              00318000
+003190     Move Ws-Risc         to Rr-Risc.                             00319000
+003200     Move Ws-Risc         to Rr-Original-Risc.                    00320000
+003210     Move "N"             to Rr-Override-Flag.                    00321000
+003220                                                                  00322000
+003230     if Ws-Override-Found                                         00323000
+003240        Move Ws-Override-Risc to Rr-Risc                          00324000
+003250        Move "Y" to Rr-Override-Flag                              00325000
+003260     end-if                                                       00326000
+003270                                                                  00327000
+003280     perform DeriveReportTierAndLoading                           00328000
+003290                                                                  00329000
+003300     write Risk-Report-Record.                                    00330000
+003310                                                                  00331000
+003320     add 1 to Ws-Out-Record-Count.                                00332000
+003330     compute Ws-Out-Hash-Total = Ws-Out-Hash-Total + Rr-Age       00333000
+003340     .                                                            00334000
+003350                                                                  00335000
+003360* -------------------------------------------------------------   00336000
+003370* Mirrors XaRisCal's DeriveTierAndLoading bands.  Re-derived      00337000
+003380* here (rather than trusting Ws-Risk-Tier / Ws-Premium-Loading    00338000
+003390* off Export) because Rr-Risc may have just been replaced by      00339000
+003400* an underwriter override that XaRisCal never saw.                00340000
+003410* -------------------------------------------------------------   00341000
+003420 DeriveReportTierAndLoading Section.                              00342000
+003430                                                                  00343000
+003440     evaluate true                                                00344000
+003450         when Rr-Risc < Tb-Low-Threshold                          00345000
+003460             Move "LOW   " to Rr-Risk-Tier                        00346000
+003470             Move Tb-Low-Loading-Pct to Rr-Premium-Loading-Pct    00347000
+003480         when Rr-Risc < Tb-High-Threshold                         00348000
+003490             Move "MEDIUM" to Rr-Risk-Tier                        00349000
+003500             Move Tb-Medium-Loading-Pct to Rr-Premium-Loading-Pct 00350000
+003510         when other                                               00351000
+003520             Move "HIGH  " to Rr-Risk-Tier                        00352000
+003530             Move Tb-High-Loading-Pct to Rr-Premium-Loading-Pct   00353000
+003540     end-evaluate                                                 00354000
+003550     .                                                            00355000
+003560                                                                  00356000
+003570 WriteHistoryRecord Section.                                      00357000
+003580                                                                  00358000
+003590     Move Cm-Cust-Id  to Hi-Cust-Id.                              00359000
+003600     Move Ws-Run-Date to Hi-Rating-Date.                          00360000
+003610     Move Rr-Risc     to Hi-Computed-Risc.                        00361000
+003620     Move Rr-Risk-Tier to Hi-Risk-Tier.                           00362000
+003630                                                                  00363000
+003640     write History-Record                                         00364000
+003650         invalid key                                              00365000
+003660             rewrite History-Record                               00366000
+003670     end-write                                                    00367000
+003680     .                                                            00368000
+003690                                                                  00369000
+003700 MaybeCheckpoint Section.                                         00370000
+003710                                                                  00371000
+003720     add 1 to Ws-Records-Since-Checkpoint.                        00372000
+003730     if Ws-Records-Since-Checkpoint >= Ws-Checkpoint-Interval     00373000
+003740        Move Cm-Cust-Id to Ck-Last-Cust-Id                        00374000
+003750        Move Ws-In-Record-Count to Ck-Records-Processed           00375000
+003760        Move "I" to Ck-Run-Status                                 00376000
+003770        perform SaveControlTotalsToCheckpoint                     00377000
+003780        perform WriteCheckpoint                                   00378000
+003790        Move zero to Ws-Records-Since-Checkpoint                  00379000
+003800     end-if                                                       00380000
+003810     .                                                            00381000
+003820                                                                  00382000
+003830* -------------------------------------------------------------   00383000
+003840* Carries the in-flight control-total accumulators into the       00384000
+003850* checkpoint record so a restart resumes them instead of          00385000
+003860* starting back at zero, otherwise WriteControlTotals would only  00386000
+003870* ever reflect the tail segment a resumed execution re-processed. 00387000
+003880* -------------------------------------------------------------   00388000
+003890 SaveControlTotalsToCheckpoint Section.                           00389000
+003900                                                                  00390000
+003910     Move Ws-In-Record-Count        to Ck-In-Record-Count.        00391000
+003920     Move Ws-In-Hash-Total          to Ck-In-Hash-Total.          00392000
+003930     Move Ws-Out-Record-Count       to Ck-Out-Record-Count.       00393000
+003940     Move Ws-Out-Hash-Total         to Ck-Out-Hash-Total.         00394000
+003950     Move Ws-Exception-Record-Count to Ck-Exc-Record-Count.       00395000
+003960     Move Ws-Exception-Hash-Total   to Ck-Exc-Hash-Total          00396000
+003970     .                                                            00397000
+003980                                                                  00398000
+003990 ReadCheckpoint Section.                                          00399000
+004000                                                                  00400000
+004010     open input Checkpoint-File.                                  00401000
+004020     if Ws-Ck-File-Ok                                             00402000
+004030        read Checkpoint-File                                      00403000
+004040            at end                                                00404000
+004050                continue                                          00405000
+004060            not at end                                            00406000
+004070                if Ck-Run-In-Progress                             00407000
+004080                   Move Ck-Last-Cust-Id to Ws-Restart-Cust-Id     00408000
+004090                   Move "Y" to Ws-Restarting-Switch               00409000
+004100                   Move Ck-In-Record-Count  to Ws-In-Record-Count 00410000
+004110                   Move Ck-In-Hash-Total    to Ws-In-Hash-Total   00411000
+004120                   Move Ck-Out-Record-Count to Ws-Out-Record-Count00412000
+004130                   Move Ck-Out-Hash-Total   to Ws-Out-Hash-Total  00413000
+004140                   Move Ck-Exc-Record-Count                       00414000
+004150                           to Ws-Exception-Record-Count           00415000
+004160                   Move Ck-Exc-Hash-Total                         00416000
+004170                           to Ws-Exception-Hash-Total             00417000
+004180                end-if                                            00418000
+004190        end-read                                                  00419000
+004200        close Checkpoint-File                                     00420000
+004210     end-if                                                       00421000
+004220     .                                                            00422000
+004230                                                                  00423000
+004240 WriteCheckpoint Section.                                         00424000
+004250                                                                  00425000
+004260     open output Checkpoint-File.                                 00426000
+004270     write Checkpoint-Record.                                     00427000
+004280     close Checkpoint-File                                        00428000
+004290     .                                                            00429000
+004300                                                                  00430000
+004310 Finalize Section.                                                00431000
+004320                                                                  00432000
+004330     close Customer-Master-File.                                  00433000
+004340     close Risk-Report-File.                                      00434000
+004350     close Exception-Report-File.                                 00435000
+004360     close Audit-Log-File.                                        00436000
+004370     close History-File.                                          00437000
+004380     close Override-File.                                         00438000
+004390                                                                  00439000
+004400     Move Cm-Cust-Id to Ck-Last-Cust-Id.                          00440000
+004410     Move Ws-In-Record-Count to Ck-Records-Processed.             00441000
+004420     Move "C" to Ck-Run-Status.                                   00442000
+004430     perform SaveControlTotalsToCheckpoint.                       00443000
+004440     perform WriteCheckpoint.                                     00444000
+004450                                                                  00445000
+004460     perform WriteControlTotals                                   00446000
+004470     .                                                            00447000
+004480                                                                  00448000
+004490 WriteControlTotals Section.                                      00449000
+004500                                                                  00450000
+004510     open output Control-Total-File.                              00451000
+004520     Move Ws-Run-Date        to Ct-Run-Date.                      00452000
+004530     Move "IN "              to Ct-Type.                          00453000
+004540     Move Ws-In-Record-Count to Ct-Record-Count.                  00454000
+004550     Move Ws-In-Hash-Total   to Ct-Hash-Total.                    00455000
+004560     write Control-Total-Record.                                  00456000
+004570                                                                  00457000
+004580     Move Ws-Run-Date         to Ct-Run-Date.                     00458000
+004590     Move "OUT"               to Ct-Type.                         00459000
+004600     Move Ws-Out-Record-Count to Ct-Record-Count.                 00460000
+004610     Move Ws-Out-Hash-Total   to Ct-Hash-Total.                   00461000
+004620     write Control-Total-Record.                                  00462000
+004630                                                                  00463000
+004640     Move Ws-Run-Date               to Ct-Run-Date.               00464000
+004650     Move "EXC"                     to Ct-Type.                   00465000
+004660     Move Ws-Exception-Record-Count to Ct-Record-Count.           00466000
+004670     Move Ws-Exception-Hash-Total   to Ct-Hash-Total.             00467000
+004680     write Control-Total-Record.                                  00468000
+004690     close Control-Total-File                                     00469000
+004700     .                                                            00470000
