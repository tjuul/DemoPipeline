@@ -0,0 +1,97 @@
+000010 Identification division.                                         00001000
+000020 Program-id.   XaOvrd.                                            00002000
+000030 Author.       Risk Engineering.                                  00003000
+000040* -------------------------------------------------------------   00004000
+000050* Captures an underwriter override of a computed Risc score.      00005000
+000060* Reads override transactions (customer id, override Risc,        00006000
+000070* reason code, supervisor id sign-off, override date) and         00007000
+000080* posts each one onto the indexed override file that XaRsDrv      00008000
+000090* consults when it builds the daily risk report.  The system-     00009000
+000100* computed Risc stays on file in the history/audit trail for      00010000
+000110* comparison; only the indexed override record is replaced.       00011000
+000120* -------------------------------------------------------------   00012000
+000130 environment division.                                            00013000
+000140 Input-Output section.                                            00014000
+000150 File-control.                                                    00015000
+000160     select Override-Txn-File assign to OvrdTxnDd                 00016000
+000170         organization is line sequential                          00017000
+000180         file status is Ws-Tx-File-Status.                        00018000
+000190                                                                  00019000
+000200     select Override-File assign to OvrdFileDd                    00020000
+000210         organization is indexed                                  00021000
+000220         access mode is dynamic                                   00022000
+000230         record key is Ov-Cust-Id in Override-Record              00023000
+000240         file status is Ws-Ov-File-Status.                        00024000
+000250                                                                  00025000
+000260 Data Division.                                                   00026000
+000270 File Section.                                                    00027000
+000280 Fd  Override-Txn-File.                                           00028000
+000290 copy OVRDREC replacing ==Override-Record== by                    00029000
+000300         ==Override-Txn-Record==.                                 00030000
+000310                                                                  00031000
+000320 Fd  Override-File.                                               00032000
+000330 copy OVRDREC.                                                    00033000
+000340                                                                  00034000
+000350 Working-Storage Section.                                         00035000
+000360 01  Ws-Tx-File-Status           pic x(02).                       00036000
+000370     88  Ws-Tx-File-Ok               value "00".                  00037000
+000380 01  Ws-Ov-File-Status           pic x(02).                       00038000
+000390     88  Ws-Ov-File-Ok               value "00".                  00039000
+000400 01  Ws-Eof-Switch                pic x(01) value "N".            00040000
+000410     88  Ws-At-Eof                    value "Y".                  00041000
+000420 01  Ws-Postings                  pic 9(09) value zero.           00042000
+000430 01  Ws-Rejections                pic 9(09) value zero.           00043000
+000440                                                                  00044000
+000450 Procedure division.                                              00045000
+000460                                                                  00046000
+000470 Main section.                                                    00047000
+000480                                                                  00048000
+000490     open input Override-Txn-File.                                00049000
+000500     open i-o Override-File.                                      00050000
+000510     if not Ws-Ov-File-Ok                                         00051000
+000520        open output Override-File                                 00052000
+000530        close Override-File                                       00053000
+000540        open i-o Override-File                                    00054000
+000550     end-if                                                       00055000
+000560                                                                  00056000
+000570     perform until Ws-At-Eof                                      00057000
+000580         read Override-Txn-File                                   00058000
+000590             at end                                               00059000
+000600                 Move "Y" to Ws-Eof-Switch                        00060000
+000610             not at end                                           00061000
+000620                 perform PostOneOverride                          00062000
+000630         end-read                                                 00063000
+000640     end-perform                                                  00064000
+000650                                                                  00065000
+000660     close Override-Txn-File.                                     00066000
+000670     close Override-File.                                         00067000
+000680                                                                  00068000
+000690     Display "XAOVRD: " Ws-Postings " override(s) posted, "       00069000
+000700             Ws-Rejections " rejected for missing sign-off.".     00070000
+000710     Goback.                                                      00071000
+000720                                                                  00072000
+000730 PostOneOverride Section.                                         00073000
+000740                                                                  00074000
+000750     if Ov-Supervisor-Id in Override-Txn-Record = spaces          00075000
+000760             or Ov-Reason-Code in Override-Txn-Record = spaces    00076000
+000770        add 1 to Ws-Rejections                                    00077000
+000780     else                                                         00078000
+000790        Move Ov-Cust-Id in Override-Txn-Record                    00079000
+000800                to Ov-Cust-Id in Override-Record                  00080000
+000810        Move Ov-Override-Risc in Override-Txn-Record              00081000
+000820                to Ov-Override-Risc in Override-Record            00082000
+000830        Move Ov-Reason-Code in Override-Txn-Record                00083000
+000840                to Ov-Reason-Code in Override-Record              00084000
+000850        Move Ov-Supervisor-Id in Override-Txn-Record              00085000
+000860                to Ov-Supervisor-Id in Override-Record            00086000
+000870        Move Ov-Override-Date in Override-Txn-Record              00087000
+000880                to Ov-Override-Date in Override-Record            00088000
+000890                                                                  00089000
+000900        write Override-Record                                     00090000
+000910            invalid key                                           00091000
+000920                rewrite Override-Record                           00092000
+000930        end-write                                                 00093000
+000940                                                                  00094000
+000950        add 1 to Ws-Postings                                      00095000
+000960     end-if                                                       00096000
+000970     .                                                            00097000
