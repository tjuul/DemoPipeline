@@ -0,0 +1,16 @@
+000010                                                                  00001000
+000020*-----------------------------------------------------------      00002000
+000030*CTLTOTREC - Batch control-total record layout.                   00003000
+000040* Written by XaRsDrv (one IN, one OUT and one EXC record per      00004000
+000050* run) and read back by XaRecon for reconciliation.  EXC holds    00005000
+000060* the count/hash of customers routed to the exception report,     00006000
+000070* since those never reach the OUT (risk report) total.            00007000
+000080*-----------------------------------------------------------      00008000
+000090 01  Control-Total-Record.                                        00009000
+000100     03  Ct-Run-Date             pic 9(08).                       00010000
+000110     03  Ct-Type                 pic x(03).                       00011000
+000120         88  Ct-Type-In              value "IN ".                 00012000
+000130         88  Ct-Type-Out             value "OUT".                 00013000
+000140         88  Ct-Type-Exc             value "EXC".                 00014000
+000150     03  Ct-Record-Count         pic 9(09).                       00015000
+000160     03  Ct-Hash-Total           pic 9(12).                       00016000
