@@ -0,0 +1,20 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* CKPTREC - Batch checkpoint/restart record layout.               00003000
+000040* The Ck-In/Out/Exc totals carry the control-total accumulators   00004000
+000050* forward across a restart, so WriteControlTotals reflects the    00005000
+000060* whole customer file (pre-crash segment plus resumed tail)       00006000
+000070* rather than just what the resumed execution itself processed.   00007000
+000080* -----------------------------------------------------------     00008000
+000090 01  Checkpoint-Record.                                           00009000
+000100     03  Ck-Last-Cust-Id         pic 9(06).                       00010000
+000110     03  Ck-Records-Processed    pic 9(09).                       00011000
+000120     03  Ck-Run-Status           pic x(01).                       00012000
+000130         88  Ck-Run-Complete         value "C".                   00013000
+000140         88  Ck-Run-In-Progress      value "I".                   00014000
+000150     03  Ck-In-Record-Count      pic 9(09).                       00015000
+000160     03  Ck-In-Hash-Total        pic 9(12).                       00016000
+000170     03  Ck-Out-Record-Count     pic 9(09).                       00017000
+000180     03  Ck-Out-Hash-Total       pic 9(12).                       00018000
+000190     03  Ck-Exc-Record-Count     pic 9(09).                       00019000
+000200     03  Ck-Exc-Hash-Total       pic 9(12).                       00020000
