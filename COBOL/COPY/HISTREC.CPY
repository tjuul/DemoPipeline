@@ -0,0 +1,11 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* HISTREC - Year-over-year risk history record layout.            00003000
+000040* Indexed by Hi-Hist-Key (Cust-Id + Rating-Date) on HISTFILE.     00004000
+000050* -----------------------------------------------------------     00005000
+000060 01  History-Record.                                              00006000
+000070     03  Hi-Hist-Key.                                             00007000
+000080         05  Hi-Cust-Id          pic 9(06).                       00008000
+000090         05  Hi-Rating-Date      pic 9(08).                       00009000
+000100     03  Hi-Computed-Risc        pic 9(05).                       00010000
+000110     03  Hi-Risk-Tier            pic x(06).                       00011000
