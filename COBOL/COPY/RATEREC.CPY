@@ -0,0 +1,10 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* RATEREC - One age-band row as stored on the external rate       00003000
+000040* table file, read by XaRtLoad.                                   00004000
+000050* -----------------------------------------------------------     00005000
+000060 01  Rate-Table-File-Record.                                      00006000
+000070     03  Rf-Band-Seq             pic 9(02).                       00007000
+000080     03  Rf-Low-Age              pic 9(03).                       00008000
+000090     03  Rf-High-Age             pic 9(03).                       00009000
+000100     03  Rf-Multiplier           pic 9(02).                       00010000
