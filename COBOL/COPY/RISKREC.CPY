@@ -0,0 +1,13 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* RISKREC - Daily risk report record layout.                      00003000
+000040* -----------------------------------------------------------     00004000
+000050 01  Risk-Report-Record.                                          00005000
+000060     03  Rr-Cust-Id              pic 9(06).                       00006000
+000070     03  Rr-Age                  pic 9(03).                       00007000
+000080     03  Rr-Risc                 pic 9(05).                       00008000
+000090     03  Rr-Risk-Tier            pic x(06).                       00009000
+000100     03  Rr-Premium-Loading-Pct  pic 9(03).                       00010000
+000110     03  Rr-Override-Flag        pic x(01).                       00011000
+000120         88  Rr-Is-Overridden        value "Y".                   00012000
+000130     03  Rr-Original-Risc        pic 9(05).                       00013000
