@@ -0,0 +1,16 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* CUSTREC - Customer master record layout.                        00003000
+000040* Source of the rating factors passed to XaRisCal via the         00004000
+000050* Import group.                                                   00005000
+000060* -----------------------------------------------------------     00006000
+000070 01  Customer-Master-Record.                                      00007000
+000080     03  Cm-Cust-Id              pic 9(06).                       00008000
+000090     03  Cm-Age                  pic 9(03).                       00009000
+000100     03  Cm-Smoker-Status        pic x(01).                       00010000
+000110         88  Cm-Smoker               value "Y".                   00011000
+000120         88  Cm-Non-Smoker           value "N".                   00012000
+000130     03  Cm-Occupation-Class     pic 9(02).                       00013000
+000140     03  Cm-Precond-Flag         pic x(01).                       00014000
+000150         88  Cm-Has-Precond          value "Y".                   00015000
+000160         88  Cm-No-Precond           value "N".                   00016000
