@@ -0,0 +1,13 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* TRNDREC - Year-over-year risk trend report record.              00003000
+000040* -----------------------------------------------------------     00004000
+000050 01  Trend-Report-Record.                                         00005000
+000060     03  Tr-Cust-Id              pic 9(06).                       00006000
+000070     03  Tr-Prior-Date           pic 9(08).                       00007000
+000080     03  Tr-Prior-Risc           pic 9(05).                       00008000
+000090     03  Tr-Current-Date         pic 9(08).                       00009000
+000100     03  Tr-Current-Risc         pic 9(05).                       00010000
+000110     03  Tr-Delta                pic s9(05).                      00011000
+000120     03  Tr-Significant-Flag     pic x(01).                       00012000
+000130         88  Tr-Is-Significant       value "Y".                   00013000
