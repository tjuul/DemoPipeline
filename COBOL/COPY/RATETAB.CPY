@@ -0,0 +1,15 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* RATETAB - In-memory age-band rate table layout.                 00003000
+000040* Loaded and validated by XaRtLoad at the start of the run,       00004000
+000050* then passed into XaRisCal as the Rate-Table linkage             00005000
+000060* parameter.                                                      00006000
+000070* -----------------------------------------------------------     00007000
+000080 01  Rate-Table.                                                  00008000
+000090     03  Rt-Band-Count           pic 9(02).                       00009000
+000100     03  Rt-Band occurs 10 times                                  00010000
+000110             depending on Rt-Band-Count                           00011000
+000120             indexed by Rt-Idx.                                   00012000
+000130         05  Rt-Tbl-Low-Age      pic 9(03).                       00013000
+000140         05  Rt-Tbl-High-Age     pic 9(03).                       00014000
+000150         05  Rt-Tbl-Multiplier   pic 9(02).                       00015000
