@@ -0,0 +1,15 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* RECNREC - Control-total reconciliation report record.           00003000
+000040* -----------------------------------------------------------     00004000
+000050 01  Reconciliation-Report-Record.                                00005000
+000060     03  Rc-Run-Date             pic 9(08).                       00006000
+000070     03  Rc-In-Record-Count      pic 9(09).                       00007000
+000080     03  Rc-Out-Record-Count     pic 9(09).                       00008000
+000090     03  Rc-Exception-Record-Count pic 9(09).                     00009000
+000100     03  Rc-In-Hash-Total        pic 9(12).                       00010000
+000110     03  Rc-Out-Hash-Total       pic 9(12).                       00011000
+000120     03  Rc-Exception-Hash-Total pic 9(12).                       00012000
+000130     03  Rc-Status               pic x(08).                       00013000
+000140         88  Rc-Balanced             value "BALANCED".            00014000
+000150         88  Rc-Out-Of-Balance       value "OUTBAL  ".            00015000
