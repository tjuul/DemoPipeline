@@ -0,0 +1,9 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* AUDITREC - Risk calculation audit log record layout.            00003000
+000040* -----------------------------------------------------------     00004000
+000050 01  Audit-Log-Record.                                            00005000
+000060     03  Au-Cust-Id              pic 9(06).                       00006000
+000070     03  Au-Input-Age            pic 9(03).                       00007000
+000080     03  Au-Computed-Risc        pic 9(05).                       00008000
+000090     03  Au-Run-Date             pic 9(08).                       00009000
