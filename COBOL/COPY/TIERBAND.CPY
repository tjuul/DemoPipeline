@@ -0,0 +1,15 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* TIERBAND - Shared risk-tier / premium-loading band constants.   00003000
+000040* XaRisCal's DeriveTierAndLoading and XaRsDrv's                   00004000
+000050* DeriveReportTierAndLoading both classify a Risc value into      00005000
+000060* LOW/MEDIUM/HIGH off these same thresholds and loadings, so a    00006000
+000070* band change only has to be made here. Working-storage only     00007000
+000080* (no PROCEDURE DIVISION text) since this build's cobc cannot     00008000
+000090* reliably COPY...REPLACING shared procedure text.                00009000
+000100* -----------------------------------------------------------     00010000
+000110 01  Tb-Low-Threshold            pic 9(05) value 100.              00011000
+000120 01  Tb-High-Threshold           pic 9(05) value 250.              00012000
+000130 01  Tb-Low-Loading-Pct          pic 9(03) value 000.              00013000
+000140 01  Tb-Medium-Loading-Pct       pic 9(03) value 015.              00014000
+000150 01  Tb-High-Loading-Pct         pic 9(03) value 035.              00015000
