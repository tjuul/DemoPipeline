@@ -0,0 +1,11 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* OVRDREC - Underwriter override record layout.                   00003000
+000040* Indexed by Ov-Cust-Id on OVRDFILE.                              00004000
+000050* -----------------------------------------------------------     00005000
+000060 01  Override-Record.                                             00006000
+000070     03  Ov-Cust-Id              pic 9(06).                       00007000
+000080     03  Ov-Override-Risc        pic 9(05).                       00008000
+000090     03  Ov-Reason-Code          pic x(04).                       00009000
+000100     03  Ov-Supervisor-Id        pic x(08).                       00010000
+000110     03  Ov-Override-Date        pic 9(08).                       00011000
