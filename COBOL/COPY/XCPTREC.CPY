@@ -0,0 +1,8 @@
+000010                                                                  00001000
+000020* -----------------------------------------------------------     00002000
+000030* XCPTREC - Rating exception report record layout.                00003000
+000040* -----------------------------------------------------------     00004000
+000050 01  Exception-Report-Record.                                     00005000
+000060     03  Xr-Cust-Id              pic 9(06).                       00006000
+000070     03  Xr-Age                  pic 9(03).                       00007000
+000080     03  Xr-Reason               pic x(30).                       00008000
