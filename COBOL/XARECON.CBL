@@ -0,0 +1,119 @@
+000010 Identification division.                                         00001000
+000020 Program-id.   XaRecon.                                           00002000
+000030 Author.       Risk Engineering.                                  00003000
+000040* -------------------------------------------------------------   00004000
+000050* Control-total reconciliation step for the nightly risk-rating   00005000
+000060* batch job.  Reads the IN/OUT/EXC control totals written by      00006000
+000070* XaRsDrv and flags the run unless every input customer is        00007000
+000080* accounted for on either the risk report or the exception        00008000
+000090* report (In = Out + Exceptions, both by count and Age hash).     00009000
+000100* -------------------------------------------------------------   00010000
+000110 environment division.                                            00011000
+000120 Input-Output section.                                            00012000
+000130 File-control.                                                    00013000
+000140     select Control-Total-File assign to CtlTotDd                 00014000
+000150         organization is line sequential                          00015000
+000160         file status is Ws-Ct-File-Status.                        00016000
+000170                                                                  00017000
+000180     select Reconciliation-Report-File assign to ReconRptDd       00018000
+000190         organization is line sequential                          00019000
+000200         file status is Ws-Rc-File-Status.                        00020000
+000210                                                                  00021000
+000220 Data Division.                                                   00022000
+000230 File Section.                                                    00023000
+000240 Fd  Control-Total-File.                                          00024000
+000250 copy CTLTOTREC.                                                  00025000
+000260                                                                  00026000
+000270 Fd  Reconciliation-Report-File.                                  00027000
+000280 copy RECNREC.                                                    00028000
+000290                                                                  00029000
+000300 Working-Storage Section.                                         00030000
+000310 01  Ws-Ct-File-Status           pic x(02).                       00031000
+000320     88  Ws-Ct-File-Ok               value "00".                  00032000
+000330 01  Ws-Rc-File-Status           pic x(02).                       00033000
+000340     88  Ws-Rc-File-Ok               value "00".                  00034000
+000350 01  Ws-Eof-Switch                pic x(01) value "N".            00035000
+000360     88  Ws-At-Eof                    value "Y".                  00036000
+000370                                                                  00037000
+000380 01  Ws-In-Record-Count           pic 9(09) value zero.           00038000
+000390 01  Ws-In-Hash-Total             pic 9(12) value zero.           00039000
+000400 01  Ws-Out-Record-Count          pic 9(09) value zero.           00040000
+000410 01  Ws-Out-Hash-Total            pic 9(12) value zero.           00041000
+000420 01  Ws-Exception-Record-Count    pic 9(09) value zero.           00042000
+000430 01  Ws-Exception-Hash-Total      pic 9(12) value zero.           00043000
+000440 01  Ws-Run-Date                  pic 9(08) value zero.           00044000
+000450                                                                  00045000
+000460 Procedure division.                                              00046000
+000470                                                                  00047000
+000480 Main section.                                                    00048000
+000490                                                                  00049000
+000500     Perform ReadControlTotals.                                   00050000
+000510     if Ws-Ct-File-Ok                                             00051000
+000520        Perform ReportReconciliation                              00052000
+000530     end-if                                                       00053000
+000540     Goback.                                                      00054000
+000550                                                                  00055000
+000560 ReadControlTotals Section.                                       00056000
+000570                                                                  00057000
+000580     open input Control-Total-File.                               00058000
+000590                                                                  00059000
+000600     if not Ws-Ct-File-Ok                                         00060000
+000610        Display "XARECON: control total file not found, "         00061000
+000620                "run aborted."                                    00062000
+000630     else                                                         00063000
+000640        perform until Ws-At-Eof                                   00064000
+000650            read Control-Total-File                               00065000
+000660                at end                                            00066000
+000670                    Move "Y" to Ws-Eof-Switch                     00067000
+000680                not at end                                        00068000
+000690                    perform StoreControlTotal                     00069000
+000700            end-read                                              00070000
+000710        end-perform                                               00071000
+000720        close Control-Total-File                                  00072000
+000730     end-if                                                       00073000
+000740     .                                                            00074000
+000750                                                                  00075000
+000760 StoreControlTotal Section.                                       00076000
+000770                                                                  00077000
+000780     evaluate true                                                00078000
+000790         when Ct-Type-In                                          00079000
+000800             Move Ct-Run-Date     to Ws-Run-Date                  00080000
+000810             Move Ct-Record-Count to Ws-In-Record-Count           00081000
+000820             Move Ct-Hash-Total   to Ws-In-Hash-Total             00082000
+000830         when Ct-Type-Out                                         00083000
+000840             Move Ct-Run-Date     to Ws-Run-Date                  00084000
+000850             Move Ct-Record-Count to Ws-Out-Record-Count          00085000
+000860             Move Ct-Hash-Total   to Ws-Out-Hash-Total            00086000
+000870         when Ct-Type-Exc                                         00087000
+000880             Move Ct-Run-Date     to Ws-Run-Date                  00088000
+000890             Move Ct-Record-Count to Ws-Exception-Record-Count    00089000
+000900             Move Ct-Hash-Total   to Ws-Exception-Hash-Total      00090000
+000910     end-evaluate                                                 00091000
+000920     .                                                            00092000
+000930                                                                  00093000
+000940 ReportReconciliation Section.                                    00094000
+000950                                                                  00095000
+000960     open output Reconciliation-Report-File.                      00096000
+000970                                                                  00097000
+000980     Move Ws-Run-Date         to Rc-Run-Date.                     00098000
+000990     Move Ws-In-Record-Count  to Rc-In-Record-Count.              00099000
+001000     Move Ws-Out-Record-Count to Rc-Out-Record-Count.             00100000
+001010     Move Ws-Exception-Record-Count to Rc-Exception-Record-Count. 00101000
+001020     Move Ws-In-Hash-Total    to Rc-In-Hash-Total.                00102000
+001030     Move Ws-Out-Hash-Total   to Rc-Out-Hash-Total.               00103000
+001040     Move Ws-Exception-Hash-Total to Rc-Exception-Hash-Total.     00104000
+001050                                                                  00105000
+001060     if Ws-In-Record-Count =                                      00106000
+001070                Ws-Out-Record-Count + Ws-Exception-Record-Count   00107000
+001080             and Ws-In-Hash-Total =                               00108000
+001090                Ws-Out-Hash-Total + Ws-Exception-Hash-Total       00109000
+001100        Move "BALANCED" to Rc-Status                              00110000
+001110     else                                                         00111000
+001120        Move "OUTBAL  " to Rc-Status                              00112000
+001130        Display "XARECON: run " Ws-Run-Date                       00113000
+001140                " is OUT OF BALANCE - input/output mismatch"      00114000
+001150     end-if                                                       00115000
+001160                                                                  00116000
+001170     write Reconciliation-Report-Record.                          00117000
+001180     close Reconciliation-Report-File                             00118000
+001190     .                                                            00119000
