@@ -0,0 +1,84 @@
+000010 Identification division.                                         00001000
+000020 Program-id.   XaRtLoad.                                          00002000
+000030 Author.       Risk Engineering.                                  00003000
+000040* -------------------------------------------------------------   00004000
+000050* Loads and validates the age-band rate table that drives         00005000
+000060* XaRisCal's CalculateRisc logic.  Run once at the start of a     00006000
+000070* rating job; the validated table is handed back to the caller    00007000
+000080* via the Rate-Table linkage parameter.                           00008000
+000090* -------------------------------------------------------------   00009000
+000100 environment division.                                            00010000
+000110 Input-Output section.                                            00011000
+000120 File-control.                                                    00012000
+000130     select Rate-Table-File assign to RateTabDd                   00013000
+000140         organization is line sequential                          00014000
+000150         file status is Ws-Rt-File-Status.                        00015000
+000160                                                                  00016000
+000170 Data Division.                                                   00017000
+000180 File Section.                                                    00018000
+000190 Fd  Rate-Table-File.                                             00019000
+000200 copy RATEREC.                                                    00020000
+000210                                                                  00021000
+000220 Working-Storage Section.                                         00022000
+000230 01  Ws-Rt-File-Status           pic x(02).                       00023000
+000240     88  Ws-Rt-File-Ok               value "00".                  00024000
+000250     88  Ws-Rt-File-Eof              value "10".                  00025000
+000260 01  Ws-Eof-Switch                pic x(01) value "N".            00026000
+000270     88  Ws-At-Eof                   value "Y".                   00027000
+000280                                                                  00028000
+000290 linkage section.                                                 00029000
+000300 copy RATETAB.                                                    00030000
+000310 01  Ls-Load-Status               pic x(01).                      00031000
+000320     88  Ls-Load-Ok                   value "Y".                  00032000
+000330     88  Ls-Load-Failed               value "N".                  00033000
+000340                                                                  00034000
+000350 Procedure division using Rate-Table Ls-Load-Status.              00035000
+000360                                                                  00036000
+000370 Main section.                                                    00037000
+000380                                                                  00038000
+000390     Perform LoadRateTable.                                       00039000
+000400     Goback.                                                      00040000
+000410                                                                  00041000
+000420 LoadRateTable Section.                                           00042000
+000430                                                                  00043000
+000440     Move "Y" to Ls-Load-Status.                                  00044000
+000450     Move zero to Rt-Band-Count.                                  00045000
+000460                                                                  00046000
+000470     open input Rate-Table-File.                                  00047000
+000480                                                                  00048000
+000490     if not Ws-Rt-File-Ok                                         00049000
+000500        Move "N" to Ls-Load-Status                                00050000
+000510     else                                                         00051000
+000520        perform until Ws-At-Eof                                   00052000
+000530            read Rate-Table-File                                  00053000
+000540                at end                                            00054000
+000550                    Move "Y" to Ws-Eof-Switch                     00055000
+000560                not at end                                        00056000
+000570                    perform ValidateAndAddBand                    00057000
+000580            end-read                                              00058000
+000590        end-perform                                               00059000
+000600        close Rate-Table-File                                     00060000
+000610     end-if                                                       00061000
+000620                                                                  00062000
+000630     if Rt-Band-Count = zero                                      00063000
+000640        Move "N" to Ls-Load-Status                                00064000
+000650     end-if                                                       00065000
+000660     .                                                            00066000
+000670                                                                  00067000
+000680 ValidateAndAddBand Section.                                      00068000
+000690                                                                  00069000
+000700     if Rf-Low-Age > Rf-High-Age                                  00070000
+000710             or Rf-Multiplier = zero                              00071000
+000720        Move "N" to Ls-Load-Status                                00072000
+000730     else                                                         00073000
+000740        if Rt-Band-Count >= 10                                    00074000
+000750           Move "N" to Ls-Load-Status                             00075000
+000760        else                                                      00076000
+000770           add 1 to Rt-Band-Count                                 00077000
+000780           Move Rf-Low-Age    to Rt-Tbl-Low-Age (Rt-Band-Count)   00078000
+000790           Move Rf-High-Age   to Rt-Tbl-High-Age (Rt-Band-Count)  00079000
+000800           Move Rf-Multiplier                                     00080000
+000810                   to Rt-Tbl-Multiplier (Rt-Band-Count)           00081000
+000820        end-if                                                    00082000
+000830     end-if                                                       00083000
+000840     .                                                            00084000
