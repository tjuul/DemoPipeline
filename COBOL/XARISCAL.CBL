@@ -1,43 +1,132 @@
-000010 cbl test                                                         00001000
-000100 Identification division.                                         00010000
-000200 Program-id.   XaRisCal.                                          00020000
-000300 Author.       Kim Holm Christensen.                              00030000
-000400 environment division.                                            00040000
-000500 Input-Output section.                                            00050000
-000600 File-control.                                                    00060000
-000700 Data Division.                                                   00070000
-000800 File Section.                                                    00080000
-000900 Working-Storage Section.                                         00090000
-002300 linkage section.                                                 00230000
-002301                                                                  00230100
-002302 01 Import.                                                       00230200
-002303    03 Customer.                                                  00230300
-002304       05 Age                    pic 9(03).                       00230400
-002305                                                                  00230500
-002306 01 Export.                                                       00230600
-002307    03 Risc                      pic 9(03).                       00230700
-002500                                                                  00250000
-002600 Procedure division using Import Export.                          00260000
-002700                                                                  00270000
-002900 Main section.                                                    00290000
-003003                                                                  00300300
-003004     Perform CalculateRisc.                                       00300400
-003005                                                                  00300500
-003006     Goback.                                                      00300600
-003007                                                                  00300700
-003008 CalculateRisc Section.                                           00300800
-003009                                                                  00300900
-003010     Move zero to Risc.                                           00301000
-003011                                                                  00301100
-003012     if Age < 18                                                  00301200
-003020        compute Risc = Age * +2                                   00302000
-003021        end-if                                                    00302100
-003022                                                                  00302200
-003040     if Age >= 18 and Age < 50                                    00304000
-003041        compute Risc = Age * +3                                   00304100
-003042        end-if                                                    00304200
-003043                                                                  00304300
-003044     if Age > 50                                                  00304400
-003045        compute Risc = Age * +4                                   00304500
-003090        end-if                                                    00309000
-003091     .                                                            00309100
\ No newline at end of file
+000010  cbl test                                                        00001000
+000020 Identification division.                                         00002000
+000030 Program-id.   XaRisCal.                                          00003000
+000040 Author.       Kim Holm Christensen.                              00004000
+000050 environment division.                                            00005000
+000060 Input-Output section.                                            00006000
+000070 File-control.                                                    00007000
+000080 Data Division.                                                   00008000
+000090 File Section.                                                    00009000
+000100 Working-Storage Section.                                         00010000
+000110                                                                  00011000
+000120* -------------------------------------------------------------   00012000
+000130* Composite rating weights for the underwriting factors that      00013000
+000140* ride alongside the age-band multiplier from the rate table.     00014000
+000150* These are not age-band rules, so they stay in-program rather    00015000
+000160* than in the externalized rate table.                            00016000
+000170* -------------------------------------------------------------   00017000
+000180 01  Ws-Smoker-Weight            pic 9(02) value 15.              00018000
+000190 01  Ws-Precond-Weight           pic 9(02) value 10.              00019000
+000200 01  Ws-Occ-Class-Weight         pic 9(02) value 05.              00020000
+000210 01  Ws-Occ-High-Weight          pic 9(02) value 12.              00021000
+000220 01  Ws-Base-Risc                pic 9(05).                       00022000
+000230 01  Ws-Band-Found               pic x(01) value "N".             00023000
+000240     88  Ws-Band-Was-Found           value "Y".                   00024000
+000250                                                                  00025000
+000260 copy TIERBAND.                                                   00026000
+000270                                                                  00027000
+000280 linkage section.                                                 00028000
+000290                                                                  00029000
+000300 01 Import.                                                       00030000
+000310    03 Customer.                                                  00031000
+000320       05 Age                    pic 9(03).                       00032000
+000330       05 Smoker-Status          pic x(01).                       00033000
+000340           88  Cust-Is-Smoker        value "Y".                   00034000
+000350       05 Occupation-Class       pic 9(02).                       00035000
+000360           88  Cust-Occ-Medium-Risk   values 06 thru 15.          00036000
+000370           88  Cust-Occ-High-Risk     values 16 thru 99.          00037000
+000380       05 Precond-Flag           pic x(01).                       00038000
+000390           88  Cust-Has-Precond      value "Y".                   00039000
+000400                                                                  00040000
+000410 01 Export.                                                       00041000
+000420    03 Risc                      pic 9(05).                       00042000
+000430    03 Risk-Tier                 pic x(06).                       00043000
+000440    03 Premium-Loading-Pct       pic 9(03).                       00044000
+000450    03 Exception-Flag            pic x(01).                       00045000
+000460        88  Rating-Is-Exception      value "Y".                   00046000
+000470                                                                  00047000
+000480 copy RATETAB.                                                    00048000
+000490                                                                  00049000
+000500 Procedure division using Import Export Rate-Table.               00050000
+000510                                                                  00051000
+000520 Main section.                                                    00052000
+000530                                                                  00053000
+000540     Perform CalculateRisc.                                       00054000
+000550                                                                  00055000
+000560     Goback.                                                      00056000
+000570                                                                  00057000
+000580 CalculateRisc Section.                                           00058000
+000590                                                                  00059000
+000600     Move zero to Risc.                                           00060000
+000610     Move "N" to Exception-Flag.                                  00061000
+000620     Move zero to Ws-Base-Risc.                                   00062000
+000630     Move "N" to Ws-Band-Found.                                   00063000
+000640                                                                  00064000
+000650     if Age is not numeric                                        00065000
+000660        Move "Y" to Exception-Flag                                00066000
+000670     else                                                         00067000
+000680        perform varying Rt-Idx from 1 by 1                        00068000
+000690                until Rt-Idx > Rt-Band-Count                      00069000
+000700            if Age >= Rt-Tbl-Low-Age (Rt-Idx)                     00070000
+000710                    and Age <= Rt-Tbl-High-Age (Rt-Idx)           00071000
+000720                compute Ws-Base-Risc =                            00072000
+000730                        Age * Rt-Tbl-Multiplier (Rt-Idx)          00073000
+000740                Move "Y" to Ws-Band-Found                         00074000
+000750                set Rt-Idx to Rt-Band-Count                       00075000
+000760            end-if                                                00076000
+000770        end-perform                                               00077000
+000780                                                                  00078000
+000790        if not Ws-Band-Was-Found                                  00079000
+000800           Move "Y" to Exception-Flag                             00080000
+000810        else                                                      00081000
+000820           perform ApplyUnderwritingFactors                       00082000
+000830           perform DeriveTierAndLoading                           00083000
+000840        end-if                                                    00084000
+000850     end-if                                                       00085000
+000860                                                                  00086000
+000870     if Rating-Is-Exception                                       00087000
+000880        Move spaces to Risk-Tier                                  00088000
+000890        Move zero to Premium-Loading-Pct                          00089000
+000900     end-if                                                       00090000
+000910     .                                                            00091000
+000920                                                                  00092000
+000930 ApplyUnderwritingFactors Section.                                00093000
+000940                                                                  00094000
+000950     Move Ws-Base-Risc to Risc.                                   00095000
+000960                                                                  00096000
+000970     if Cust-Is-Smoker                                            00097000
+000980        compute Risc = Risc +                                     00098000
+000990                (Ws-Base-Risc * Ws-Smoker-Weight / 100)           00099000
+001000     end-if                                                       00100000
+001010                                                                  00101000
+001020     if Cust-Has-Precond                                          00102000
+001030        compute Risc = Risc +                                     00103000
+001040                (Ws-Base-Risc * Ws-Precond-Weight / 100)          00104000
+001050     end-if                                                       00105000
+001060                                                                  00106000
+001070     evaluate true                                                00107000
+001080         when Cust-Occ-High-Risk                                  00108000
+001090             compute Risc = Risc +                                00109000
+001100                     (Ws-Base-Risc * Ws-Occ-High-Weight / 100)    00110000
+001110         when Cust-Occ-Medium-Risk                                00111000
+001120             compute Risc = Risc +                                00112000
+001130                     (Ws-Base-Risc * Ws-Occ-Class-Weight / 100)   00113000
+001140         when other                                               00114000
+001150             continue                                             00115000
+001160     end-evaluate                                                 00116000
+001170     .                                                            00117000
+001180                                                                  00118000
+001190 DeriveTierAndLoading Section.                                    00119000
+001200                                                                  00120000
+001210     evaluate true                                                00121000
+001220         when Risc < Tb-Low-Threshold                             00122000
+001230             Move "LOW   " to Risk-Tier                           00123000
+001240             Move Tb-Low-Loading-Pct to Premium-Loading-Pct       00124000
+001250         when Risc < Tb-High-Threshold                            00125000
+001260             Move "MEDIUM" to Risk-Tier                           00126000
+001270             Move Tb-Medium-Loading-Pct to Premium-Loading-Pct    00127000
+001280         when other                                               00128000
+001290             Move "HIGH  " to Risk-Tier                           00129000
+001300             Move Tb-High-Loading-Pct to Premium-Loading-Pct      00130000
+001310     end-evaluate                                                 00131000
+001320     .                                                            00132000
