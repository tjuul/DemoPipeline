@@ -0,0 +1,104 @@
+000010 Identification division.                                         00001000
+000020 Program-id.   XaTrend.                                           00002000
+000030 Author.       Risk Engineering.                                  00003000
+000040* -------------------------------------------------------------   00004000
+000050* Year-over-year risk trend report.  Walks the risk history       00005000
+000060* file in customer/date key sequence and, for each pair of        00006000
+000070* consecutive ratings on the same customer, reports the prior     00007000
+000080* and current Risc and the delta whenever the score moved by      00008000
+000090* at least Ws-Significant-Delta since the last rating.            00009000
+000100* -------------------------------------------------------------   00010000
+000110 environment division.                                            00011000
+000120 Input-Output section.                                            00012000
+000130 File-control.                                                    00013000
+000140     select History-File assign to HistFileDd                     00014000
+000150         organization is indexed                                  00015000
+000160         access mode is sequential                                00016000
+000170         record key is Hi-Hist-Key                                00017000
+000180         file status is Ws-Hi-File-Status.                        00018000
+000190                                                                  00019000
+000200     select Trend-Report-File assign to TrendRptDd                00020000
+000210         organization is line sequential                          00021000
+000220         file status is Ws-Tr-File-Status.                        00022000
+000230                                                                  00023000
+000240 Data Division.                                                   00024000
+000250 File Section.                                                    00025000
+000260 Fd  History-File.                                                00026000
+000270 copy HISTREC.                                                    00027000
+000280                                                                  00028000
+000290 Fd  Trend-Report-File.                                           00029000
+000300 copy TRNDREC.                                                    00030000
+000310                                                                  00031000
+000320 Working-Storage Section.                                         00032000
+000330 01  Ws-Hi-File-Status           pic x(02).                       00033000
+000340     88  Ws-Hi-File-Ok               value "00".                  00034000
+000350 01  Ws-Tr-File-Status           pic x(02).                       00035000
+000360     88  Ws-Tr-File-Ok               value "00".                  00036000
+000370 01  Ws-Eof-Switch                pic x(01) value "N".            00037000
+000380     88  Ws-At-Eof                    value "Y".                  00038000
+000390                                                                  00039000
+000400 01  Ws-Significant-Delta         pic 9(05) value 20.             00040000
+000410                                                                  00041000
+000420 01  Ws-Have-Prior                pic x(01) value "N".            00042000
+000430     88  Ws-Have-Prior-Rating         value "Y".                  00043000
+000440 01  Ws-Prior-Cust-Id             pic 9(06) value zero.           00044000
+000450 01  Ws-Prior-Rating-Date         pic 9(08) value zero.           00045000
+000460 01  Ws-Prior-Risc                pic 9(05) value zero.           00046000
+000470                                                                  00047000
+000480 01  Ws-Delta                     pic s9(05).                     00048000
+000490 01  Ws-Abs-Delta                 pic 9(05).                      00049000
+000500                                                                  00050000
+000510 Procedure division.                                              00051000
+000520                                                                  00052000
+000530 Main section.                                                    00053000
+000540                                                                  00054000
+000550     open input History-File.                                     00055000
+000560     open output Trend-Report-File.                               00056000
+000570                                                                  00057000
+000580     perform until Ws-At-Eof                                      00058000
+000590         read History-File next record                            00059000
+000600             at end                                               00060000
+000610                 Move "Y" to Ws-Eof-Switch                        00061000
+000620             not at end                                           00062000
+000630                 perform EvaluateOneHistoryRecord                 00063000
+000640         end-read                                                 00064000
+000650     end-perform                                                  00065000
+000660                                                                  00066000
+000670     close History-File.                                          00067000
+000680     close Trend-Report-File.                                     00068000
+000690     Goback.                                                      00069000
+000700                                                                  00070000
+000710 EvaluateOneHistoryRecord Section.                                00071000
+000720                                                                  00072000
+000730     if Ws-Have-Prior-Rating                                      00073000
+000740             and Hi-Cust-Id = Ws-Prior-Cust-Id                    00074000
+000750        compute Ws-Delta = Hi-Computed-Risc - Ws-Prior-Risc       00075000
+000760        if Ws-Delta < 0                                           00076000
+000770           compute Ws-Abs-Delta = Ws-Prior-Risc - Hi-Computed-Risc00077000
+000780        else                                                      00078000
+000790           Move Ws-Delta to Ws-Abs-Delta                          00079000
+000800        end-if                                                    00080000
+000810                                                                  00081000
+000820        if Ws-Abs-Delta >= Ws-Significant-Delta                   00082000
+000830           perform WriteTrendRecord                               00083000
+000840        end-if                                                    00084000
+000850     end-if                                                       00085000
+000860                                                                  00086000
+000870     Move Hi-Cust-Id       to Ws-Prior-Cust-Id.                   00087000
+000880     Move Hi-Rating-Date   to Ws-Prior-Rating-Date.               00088000
+000890     Move Hi-Computed-Risc to Ws-Prior-Risc.                      00089000
+000900     Move "Y"              to Ws-Have-Prior                       00090000
+000910     .                                                            00091000
+000920                                                                  00092000
+000930 WriteTrendRecord Section.                                        00093000
+000940                                                                  00094000
+000950     Move Hi-Cust-Id       to Tr-Cust-Id.                         00095000
+000960     Move Ws-Prior-Rating-Date to Tr-Prior-Date.                  00096000
+000970     Move Ws-Prior-Risc    to Tr-Prior-Risc.                      00097000
+000980     Move Hi-Rating-Date   to Tr-Current-Date.                    00098000
+000990     Move Hi-Computed-Risc to Tr-Current-Risc.                    00099000
+001000     Move Ws-Delta         to Tr-Delta.                           00100000
+001010     Move "Y"              to Tr-Significant-Flag                 00101000
+001020                                                                  00102000
+001030     write Trend-Report-Record                                    00103000
+001040     .                                                            00104000
